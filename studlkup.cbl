@@ -0,0 +1,105 @@
+      ******************************************************************
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. studlkup.
+       AUTHOR. Benoit.
+
+      ******************************************************************
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+      *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-STUDIDX
+               ASSIGN TO 'student.idx'
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS IDX-S-KEY
+               FILE STATUS IS F-STUDIDX-STATUS.
+
+      ******************************************************************
+      *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       FILE SECTION.
+       FD  F-STUDIDX
+           RECORD CONTAINS 603 CHARACTERS
+           RECORDING MODE IS F.
+       COPY 'studidx.cpy'.
+
+      ******************************************************************
+      *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  F-STUDIDX-STATUS    PIC X(02) VALUE SPACE.
+           88 F-STUDIDX-STATUS-OK  VALUE '00'.
+
+       77  WS-LOOKUP-ID         PIC 9(03).
+       77  WS-IDX1              PIC 9(02).
+       77  WS-MORE              PIC X VALUE 'Y'.
+           88 WS-MORE-YES       VALUE 'Y' 'y'.
+
+      ******************************************************************
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *Pull up a single student's transcript on demand instead of
+      *rerunning the whole batch over input.dat (request 004).
+       OPEN INPUT F-STUDIDX.
+       IF NOT F-STUDIDX-STATUS-OK THEN
+          DISPLAY 'ERROR: CANNOT OPEN STUDENT.IDX - RUN student FIRST'
+          STOP RUN
+       END-IF.
+
+       PERFORM UNTIL NOT WS-MORE-YES
+         DISPLAY ' '
+         DISPLAY 'STUDENT ID TO LOOK UP (00 TO QUIT): ' WITH NO
+                                                              ADVANCING
+         ACCEPT WS-LOOKUP-ID
+
+         IF WS-LOOKUP-ID = 0 THEN
+            MOVE 'N' TO WS-MORE
+         ELSE
+            MOVE WS-LOOKUP-ID TO IDX-S-KEY
+            READ F-STUDIDX KEY IS IDX-S-KEY
+              INVALID KEY
+                 DISPLAY 'STUDENT ' WS-LOOKUP-ID ' NOT FOUND'
+              NOT INVALID KEY
+                 PERFORM PARA-DISPLAY-TRANSCRIPT
+            END-READ
+         END-IF
+       END-PERFORM.
+
+       CLOSE F-STUDIDX.
+       STOP RUN.
+
+       PARA-DISPLAY-TRANSCRIPT.
+       DISPLAY '*----*-----------*------------*-----*'.
+       DISPLAY '* ID * LAST NAME * FIRST NAME * AGE *'.
+       DISPLAY '*----*-----------*------------*-----*'.
+       DISPLAY ' ' IDX-S-KEY '  ' IDX-LASTNAME '     ' IDX-FIRSTNAME
+                                                   '  ' IDX-AGE.
+       DISPLAY 'AVERAGE: ' IDX-AVERAGE.
+       DISPLAY '******************************************'.
+       DISPLAY '* COURS NAME          * Coef * GRADE*'.
+       DISPLAY '******************************************'.
+
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 20
+                               OR IDX-C-LABEL(WS-IDX1) = SPACES
+         DISPLAY IDX-C-LABEL(WS-IDX1) ' ' IDX-C-COEF(WS-IDX1)
+                           '    ' IDX-C-GRADE(WS-IDX1)
+       END-PERFORM.
