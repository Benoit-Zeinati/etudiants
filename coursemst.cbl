@@ -0,0 +1,135 @@
+      ******************************************************************
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. coursemst.
+       AUTHOR. Benoit.
+
+      ******************************************************************
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+      *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CRSMST
+               ASSIGN TO 'course.mst'
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CM-CODE
+               FILE STATUS IS F-CRSMST-STATUS.
+
+      ******************************************************************
+      *
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *
+      ******************************************************************
+       FILE SECTION.
+       FD  F-CRSMST
+           RECORD CONTAINS 26 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-CRSMST.
+           05 CM-CODE          PIC X(03).
+           05 CM-LABEL         PIC X(21).
+           05 CM-COEF          PIC 9V9.
+
+      ******************************************************************
+      *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  F-CRSMST-STATUS     PIC X(02) VALUE SPACE.
+           88 F-CRSMST-STATUS-OK   VALUE '00'.
+
+       77  WS-CHOICE            PIC 9 VALUE 0.
+       77  WS-MORE               PIC X VALUE 'Y'.
+           88 WS-MORE-YES        VALUE 'Y' 'y'.
+
+      ******************************************************************
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *Maintain the course-catalog master (add/update/list/delete a
+      *curriculum-slot entry) - kept as its own small interactive tool
+      *so the master is not silently re-keyed from the batch job.
+       OPEN I-O F-CRSMST.
+       IF NOT F-CRSMST-STATUS-OK THEN
+          OPEN OUTPUT F-CRSMST
+          CLOSE F-CRSMST
+          OPEN I-O F-CRSMST
+       END-IF.
+
+       PERFORM UNTIL NOT WS-MORE-YES
+         DISPLAY ' '
+         DISPLAY 'COURSE MASTER MAINTENANCE'
+         DISPLAY '1 - ADD/UPDATE A COURSE'
+         DISPLAY '2 - DISPLAY A COURSE'
+         DISPLAY '3 - DELETE A COURSE'
+         DISPLAY '0 - QUIT'
+         MOVE 0 TO WS-CHOICE
+         DISPLAY 'CHOICE: ' WITH NO ADVANCING
+         ACCEPT WS-CHOICE
+
+         EVALUATE WS-CHOICE
+           WHEN 1
+                PERFORM PARA-ADD-UPDATE
+           WHEN 2
+                PERFORM PARA-DISPLAY-ONE
+           WHEN 3
+                PERFORM PARA-DELETE-ONE
+           WHEN 0
+                MOVE 'N' TO WS-MORE
+           WHEN OTHER
+                DISPLAY 'INVALID CHOICE'
+         END-EVALUATE
+       END-PERFORM.
+
+       CLOSE F-CRSMST.
+       STOP RUN.
+
+       PARA-ADD-UPDATE.
+       DISPLAY 'COURSE CODE (Cnn): ' WITH NO ADVANCING.
+       ACCEPT CM-CODE.
+       DISPLAY 'LABEL: ' WITH NO ADVANCING.
+       ACCEPT CM-LABEL.
+       DISPLAY 'COEFFICIENT (0,1-9,9): ' WITH NO ADVANCING.
+       ACCEPT CM-COEF.
+
+       READ F-CRSMST KEY IS CM-CODE
+         INVALID KEY
+            WRITE REC-CRSMST
+            DISPLAY 'COURSE ADDED'
+         NOT INVALID KEY
+            REWRITE REC-CRSMST
+            DISPLAY 'COURSE UPDATED'
+       END-READ.
+
+       PARA-DISPLAY-ONE.
+       DISPLAY 'COURSE CODE (Cnn): ' WITH NO ADVANCING.
+       ACCEPT CM-CODE.
+       READ F-CRSMST KEY IS CM-CODE
+         INVALID KEY
+            DISPLAY 'COURSE NOT FOUND'
+         NOT INVALID KEY
+            DISPLAY CM-CODE ' ' CM-LABEL ' => COEF: ' CM-COEF
+       END-READ.
+
+       PARA-DELETE-ONE.
+       DISPLAY 'COURSE CODE (Cnn): ' WITH NO ADVANCING.
+       ACCEPT CM-CODE.
+       DELETE F-CRSMST RECORD
+         INVALID KEY
+            DISPLAY 'COURSE NOT FOUND'
+         NOT INVALID KEY
+            DISPLAY 'COURSE DELETED'
+       END-DELETE.
