@@ -31,11 +31,58 @@
                ASSIGN TO 'output.dat'
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS F-OUTPUT-STATUS.           
+               FILE STATUS IS F-OUTPUT-STATUS.
 
-      ****************************************************************** 
-      *    
-      ****************************************************************** 
+           SELECT F-EXCEPT
+               ASSIGN TO 'except.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-EXCEPT-STATUS.
+
+      *Permanent student/course extract - kept separate from the
+      *print-formatted bulletin in output.dat so other jobs can read
+      *the structured REC-ST-OUTPUT records directly.
+           SELECT F-EXTRACT
+               ASSIGN TO 'extract.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-EXTRACT-STATUS.
+
+      *Shared course-catalog master, keyed by curriculum slot C-CODE -
+      *maintained on its own (see coursemst.cbl) so every student's
+      *course line can be checked against one authoritative
+      *label/coefficient instead of trusting each re-keyed input line.
+           SELECT F-CRSMST
+               ASSIGN TO 'course.mst'
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CM-CODE
+               FILE STATUS IS F-CRSMST-STATUS.
+
+      *Indexed copy of the student/course extract, keyed by student ID,
+      *so a single transcript can be pulled up on demand (see
+      *studlkup.cbl) instead of rerunning the whole batch.
+           SELECT F-STUDIDX
+               ASSIGN TO 'student.idx'
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS IDX-S-KEY
+               FILE STATUS IS F-STUDIDX-STATUS.
+
+      *Restart checkpoint for the input.dat read loop - holds one
+      *control record plus a student-snapshot record for every
+      *completed student as of the last checkpoint, so a rerun after
+      *an abend can skip straight past what was already read instead
+      *of redoing the whole file.
+           SELECT F-CHECKPOINT
+               ASSIGN TO 'checkpoint.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CHECKPOINT-STATUS.
+
+      ******************************************************************
+      *
+      ******************************************************************
        DATA DIVISION.
 
       ****************************************************************** 
@@ -52,51 +99,151 @@
        01  REC-F-INPUT-1000    PIC X(1000).
 
        01  REC-STUDENT.
-           03 R-S-KEY          PIC 9(02).       
-           03 R-LASTNAME       PIC X(07).       
-           03 R-FIRSTNAME      PIC X(06).       
-           03 R-AGE            PIC 9(02).       
+           03 R-S-KEY          PIC 9(02).
+           03 R-LASTNAME       PIC X(07).
+           03 R-FIRSTNAME      PIC X(06).
+           03 R-AGE            PIC 9(02).
+      *Grading period this student's courses below belong to
+      *(request 009) - 1 or 2, so a run can be filtered to a single
+      *trimester via WS-TERM-FILTER.
+           03 R-TERM           PIC 9(01).
 
        01  REC-COURSE.
-           03 R-C-KEY          PIC 9(02).       
-           03 R-LABEL          PIC X(21).       
-           03 R-COEF           PIC 9.9.       
-           03 R-GRADE          PIC 99.99.       
+           03 R-C-KEY          PIC 9(02).
+           03 R-LABEL          PIC X(21).
+           03 R-COEF           PIC 9.9.
+           03 R-GRADE          PIC 99.99.
+      *Set to 1 when R-GRADE is low because the student was absent
+      *for the exam rather than genuinely performing poorly
+      *(request 009) - carried through and flagged on the bulletin.
+           03 R-ABSENT         PIC 9(01).
 
        FD  F-OUTPUT
            RECORD CONTAINS 250 CHARACTERS
            RECORDING MODE IS F.
        01  REC-F-OUTPUT        PIC X(250).
+
+      *Structured control-total trailer, written once at the end of
+      *output.dat in place of the old free-text NOMBRE D'ELEVES/DE
+      *COURS/DE NOTES lines (request 007) - TRL-ID marks the record so
+      *a reader of output.dat can find it without counting lines.
+       01  REC-F-OUTPUT-TRAILER REDEFINES REC-F-OUTPUT.
+           05 TRL-ID               PIC X(10).
+           05 TRL-STUDENT-COUNT    PIC 9(03).
+           05 TRL-COURSE-COUNT     PIC 9(03).
+           05 TRL-NOTE-COUNT       PIC 9(05).
+           05 TRL-CHECKSUM         PIC 9(05)V99.
+           05 FILLER               PIC X(222).
+
+       FD  F-EXCEPT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-EXCEPT        PIC X(80).
+
+       FD  F-EXTRACT
+           RECORD CONTAINS 597 CHARACTERS
+           RECORDING MODE IS F.
        01  REC-ST-OUTPUT.
-           05 R-S-KEY-OUT      PIC 9(02).       
-           05 R-LASTNAME-OUT   PIC X(07).       
-           05 R-FIRSTNAME-OUT  PIC X(06).       
-           05 R-AGE-OUT        PIC 9(02).  
-           05 REC-LACOGR-OUT OCCURS 5 TIMES.
-              10 R-LABEL-OUT      PIC X(21).       
-              10 R-COEF-OUT       PIC 9,9.       
-              10 R-GRADE-OUT      PIC 99,99.    
+           05 R-S-KEY-OUT      PIC 9(02).
+           05 R-LASTNAME-OUT   PIC X(07).
+           05 R-FIRSTNAME-OUT  PIC X(06).
+           05 R-AGE-OUT        PIC 9(02).
+           05 REC-LACOGR-OUT OCCURS 20 TIMES.
+              10 R-LABEL-OUT      PIC X(21).
+              10 R-COEF-OUT       PIC 9,9.
+              10 R-GRADE-OUT      PIC 99,99.
+
+       FD  F-CRSMST
+           RECORD CONTAINS 26 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-CRSMST.
+           05 CM-CODE          PIC X(03).
+           05 CM-LABEL         PIC X(21).
+           05 CM-COEF          PIC 9V9.
 
-      ****************************************************************** 
-      *    
-      ****************************************************************** 
+       FD  F-STUDIDX
+           RECORD CONTAINS 603 CHARACTERS
+           RECORDING MODE IS F.
+       COPY 'studidx.cpy'.
+
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 580 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-CHECKPOINT.
+           05 CKPT-TYPE         PIC X(01).
+           05 CKPT-STU.
+              10 CKPT-S-KEY         PIC 9(03).
+              10 CKPT-S-LASTNAME    PIC X(07).
+              10 CKPT-S-FIRSTNAME   PIC X(06).
+              10 CKPT-S-AGE         PIC 9(02).
+              10 CKPT-S-TERM        PIC 9(01).
+              10 CKPT-S-COURSES OCCURS 20 TIMES.
+                 15 CKPT-C-LABEL       PIC X(21).
+                 15 CKPT-C-COEF        PIC 9V9.
+                 15 CKPT-C-GRADE       PIC 99V99.
+                 15 CKPT-C-ABSENT      PIC 9(01).
+           05 CKPT-CTL REDEFINES CKPT-STU.
+              10 CKPT-REC-SEQ       PIC 9(05).
+              10 CKPT-STUDENT-COUNT PIC 9(03).
+              10 CKPT-COURSE-COUNT  PIC 9(03).
+              10 FILLER             PIC X(568).
+
+      ******************************************************************
+      *
+      ******************************************************************
        WORKING-STORAGE SECTION.
        01  F-INPUT-STATUS      PIC X(02) VALUE SPACE.
-           88 F-INPUT-STATUS-OK    VALUE '00'.        
+           88 F-INPUT-STATUS-OK    VALUE '00'.
            88 F-INPUT-STATUS-EOF   VALUE '10'.
 
        01  F-OUTPUT-STATUS     PIC X(02) VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
+       01  F-EXCEPT-STATUS     PIC X(02) VALUE SPACE.
+           88 F-EXCEPT-STATUS-OK   VALUE '00'.
+           88 F-EXCEPT-STATUS-EOF  VALUE '10'.
+
+       01  F-EXTRACT-STATUS    PIC X(02) VALUE SPACE.
+           88 F-EXTRACT-STATUS-OK  VALUE '00'.
+           88 F-EXTRACT-STATUS-EOF VALUE '10'.
+
+       01  F-CRSMST-STATUS     PIC X(02) VALUE SPACE.
+           88 F-CRSMST-STATUS-OK   VALUE '00'.
+
+       01  F-STUDIDX-STATUS    PIC X(02) VALUE SPACE.
+           88 F-STUDIDX-STATUS-OK  VALUE '00'.
+
+       01  F-CHECKPOINT-STATUS PIC X(02) VALUE SPACE.
+           88 F-CHECKPOINT-STATUS-OK  VALUE '00'.
+
+      *Up-front validation of input.dat (request 000)
+       01  WS-VALIDATION.
+      *PIC 9(05)/99999 TIMES covers the worst case of 999 students
+      *(line 233) times a student line plus up to WS-MAX-MATERIALS
+      *(line 271) course lines each - up to 20979 input.dat lines.
+           05 WS-VALID-REC-SEQ     PIC 9(05) VALUE 0.
+           05 WS-VALID-HAS-STUDENT PIC 9     VALUE 0.
+              88 WS-VALID-STUDENT-SEEN VALUE 1.
+      *Set when the current "01" record was itself rejected, so every
+      *course line under it can be rejected too instead of silently
+      *attaching to whatever student STUDENT-COUNT last pointed at.
+           05 WS-VALID-CUR-ST-BAD  PIC 9     VALUE 0.
+              88 WS-VALID-CUR-STUDENT-BAD VALUE 1.
+           05 WS-VALID-EXCEPT-CNT  PIC 9(04) VALUE 0.
+           05 WS-VALID-FLAG OCCURS 99999 TIMES PIC 9 VALUE 0.
+              88 WS-VALID-FLAG-BAD VALUE 1.
+           05 WS-VALID-REASON      PIC X(40).
+
        01  DATA-STUDENT.
            05 STUDENT-COUNT      PIC 9(03) VALUE 0.
            05 COURSE-COUNT       PIC 9(03) VALUE 0.
            05 STUDENT OCCURS 1 TO 999 TIMES DEPENDING ON STUDENT-COUNT.
                10 S-C-ID         PIC 9(03).
-               10 S-LASTNAME     PIC X(07).      
+               10 S-LASTNAME     PIC X(07).
                10 S-FIRSTNAME    PIC X(06).
                10 S-AGE          PIC 9(02).
+               10 S-TERM         PIC 9(01).
                10 S-AVERAGE      PIC 99v99.
 
        01  DATA-COURS.
@@ -108,29 +255,28 @@
               10 C-LABEL        PIC X(21).
               10 C-COEF         PIC 9V9.
               10 C-GRADE        PIC 99V99.
+              10 C-ABSENT       PIC 9(01).
 
        77  WS-LACOGR-IDX        PIC 9(02).
 
        01  CLASS-REPORT-CARD.
            05 CLASSE              PIC A(06) VALUE 'CLASSE'.
            05 CLASSE-AV-ST        PIC 99V99.
-           05 CLASSE-AV-C1        PIC 99V99.
-           05 CLASSE-AV-C2        PIC 99V99.
-           05 CLASSE-AV-C3        PIC 99V99.
-           05 CLASSE-AV-C4        PIC 99V99.
-           05 CLASSE-AV-C5        PIC 99V99.
-           05 CLASSE-AV-C6        PIC 99v99.
-           05 CLASSE-AV-C7        PIC 99v99.
-           05 CLASSE-AV-C8        PIC 99v99.
-           05 CLASSE-AV-C9        PIC 99v99.
+      *Per-course class average, one slot per curriculum position -
+      *table-driven so the curriculum can grow past 9 courses without
+      *the EVALUATE blocks that used to silently drop anything past #9.
+           05 CLASSE-AV-COURS OCCURS 20 TIMES PIC 99V99.
            05 ST-REPORT-CARD OCCURS 1 TO 999 DEPENDING ON WS-NUM-OF-ST.
               10 ST-REPCARD-ID    PIC 9(03).
               10 ST-REPCARD-LN    PIC X(07).
               10 ST-REPCARD-FN    PIC X(06).
               10 ST-REPCARD-AV    PIC 99V99.
-              10 ST-REPCARD-COURS-AV OCCURS 5 TIMES.
-                 15 ST-REPCARD-AVC PIC 99V99.
-                
+              10 ST-REPCARD-TERM  PIC 9(01).
+              10 ST-REPCARD-COURS-AV OCCURS 20 TIMES.
+                 15 ST-REPCARD-AVC  PIC 99V99.
+                 15 ST-REPCARD-ABSC PIC 9(01).
+
+       77  WS-MAX-MATERIALS       PIC 9(02) VALUE 20.
        77  WS-ST-REPCARD-IDX1     PIC 9(03).
        77  WS-ST-REPCARD-IDX2     PIC 9(03).
 
@@ -141,44 +287,140 @@
        77  WS-OUTFILE-LEN       PIC 9(03).
        77  WS-OUTPUT-FILE       PIC 9(03).
        77  WS-NUM-OF-MATERIALS  PIC 9(02) VALUE 0.
-       77  WS-TTL-COEFGR        PIC 9(03)V99.
+       77  WS-TTL-COEFGR        PIC 9(05)V99.
        77  WS-TTL-COEF          PIC 9(03)V99.
        77  WS-MULTI             PIC 9(03)V99.
        77  WS-NUM-OF-ST         PIC 9(03).
        77  WS-MATERIAL-AV       PIC 999V99.
-       77  WS-MULTI-INT         PIC 9(03).
+       77  WS-MULTI-INT         PIC 9(05).
+       77  WS-RANK              PIC 9(03).
+       77  WS-PASSING-MARK      PIC 99V99 VALUE 10,00.
+       77  WS-AT-RISK-CNT       PIC 9(03) VALUE 0.
+       77  WS-AT-RISK-FLAG      PIC X VALUE 'N'.
+           88 WS-AT-RISK        VALUE 'Y'.
+       77  WS-CHECKSUM          PIC 9(05)V99 VALUE 0.
+
+      *Restart/checkpoint support for the input.dat read loop
+      *(request 008)
+       77  WS-CKPT-REC-SEQ        PIC 9(05) VALUE 0.
+       77  WS-CKPT-STUDENT-COUNT  PIC 9(03) VALUE 0.
+       77  WS-CKPT-EVERY          PIC 9(03) VALUE 50.
+       77  WS-CKPT-ST-SINCE       PIC 9(03) VALUE 0.
+       77  WS-CKPT-IDX            PIC 9(03).
+       77  WS-CKPT-CRS-IDX        PIC 9(02).
+       77  WS-CKPT-CRS-SRC        PIC 9(03).
+
+      *Term/absence support (request 009) - WS-TERM-FILTER lets one run
+      *process a single trimester (1 or 2) instead of the whole file,
+      *so two runs can be compared side by side; 0 processes everyone.
+      *WS-SKIP-STUDENT carries the filter decision made on a student's
+      *"01" record forward onto that student's course records, which
+      *do not carry the term themselves.
+       77  WS-TERM-FILTER         PIC 9(01) VALUE 0.
+       77  WS-SKIP-STUDENT        PIC X VALUE 'N'.
+           88 WS-SKIPPING-STUDENT VALUE 'Y'.
 
       ****************************************************************** 
       *    
       ****************************************************************** 
        PROCEDURE DIVISION.
-      *Open input.dat file, mode input 
+      *Ask for the passing mark used by the at-risk exception report
+      *further down (request 006) - defaults to 10,00 if left blank.
+       DISPLAY 'PASSING MARK (00,00-20,00, BLANK FOR 10,00): ' WITH NO
+                                                              ADVANCING.
+       ACCEPT WS-PASSING-MARK.
+       IF WS-PASSING-MARK = ZERO THEN
+          MOVE 10,00 TO WS-PASSING-MARK
+       END-IF.
+
+      *Ask which trimester to process so trimester 1 and trimester 2
+      *can be run and compared separately (request 009) - 0 processes
+      *every R-TERM found in input.dat.
+       DISPLAY 'TERM TO PROCESS (1 OR 2, 0 FOR ALL): ' WITH NO
+                                                              ADVANCING.
+       ACCEPT WS-TERM-FILTER.
+
+      *Validate input.dat before any averages get computed
+       PERFORM PARA-VALIDATE-INPUT.
+
+      *Open the course-catalog master, creating it on first run
+       OPEN I-O F-CRSMST.
+       IF NOT F-CRSMST-STATUS-OK THEN
+          OPEN OUTPUT F-CRSMST
+          CLOSE F-CRSMST
+          OPEN I-O F-CRSMST
+       END-IF.
+
+      *Restore any checkpoint left by a prior, abended run before the
+      *read loop starts (request 008) - fills in STUDENT/DATA-COURS
+      *for every student already on record so the loop below can skip
+      *straight past the input.dat lines that produced them.
+       PERFORM PARA-CHECKPOINT-RESTORE.
+
+      *Open input.dat file, mode input
        OPEN INPUT F-INPUT.
+       MOVE 0 TO WS-VALID-REC-SEQ.
       *Read from F-INPUT until F-INPUT-STATUS = F-INPUT-STATUS-EOF
        PERFORM UNTIL F-INPUT-STATUS-EOF
-         READ F-INPUT  
+         READ F-INPUT
          IF F-INPUT-STATUS-OK THEN
-            IF REC-F-INPUT-2 = 01 THEN
-               MOVE 0 TO WS-NUM-OF-MATERIALS
-               PERFORM PARA-STUDENT-REC
+            ADD 1 TO WS-VALID-REC-SEQ
+            IF WS-VALID-REC-SEQ <= WS-CKPT-REC-SEQ THEN
+               CONTINUE
             ELSE
-               PERFORM PARA-COURSE-REC
+               IF WS-VALID-FLAG-BAD(WS-VALID-REC-SEQ) THEN
+                  CONTINUE
+               ELSE
+                  IF REC-F-INPUT-2 = 01 THEN
+                     IF STUDENT-COUNT > 0 THEN
+                        ADD 1 TO WS-CKPT-ST-SINCE
+                        IF WS-CKPT-ST-SINCE >= WS-CKPT-EVERY THEN
+                           PERFORM PARA-CHECKPOINT-SAVE
+                           MOVE 0 TO WS-CKPT-ST-SINCE
+                        END-IF
+                     END-IF
+                     IF WS-TERM-FILTER NOT = 0 AND
+                             R-TERM NOT = WS-TERM-FILTER THEN
+                        MOVE 'Y' TO WS-SKIP-STUDENT
+                     ELSE
+                        MOVE 'N' TO WS-SKIP-STUDENT
+                        MOVE 0 TO WS-NUM-OF-MATERIALS
+                        PERFORM PARA-STUDENT-REC
+                     END-IF
+                  ELSE
+                     IF NOT WS-SKIPPING-STUDENT THEN
+                        PERFORM PARA-COURSE-REC
+                     END-IF
+                  END-IF
+               END-IF
             END-IF
          END-IF
 
        END-PERFORM.
        CLOSE F-INPUT.
+       CLOSE F-CRSMST.
 
-       OPEN OUTPUT F-OUTPUT.
+       OPEN OUTPUT F-EXTRACT.
+       OPEN OUTPUT F-STUDIDX.
 
-      *Save DATA-STUDENT and DATA-COURS tabmes in output.dat file
+      *Save DATA-STUDENT and DATA-COURS tabmes in extract.dat file
        MOVE 1 TO COURSE-COUNT.
        PERFORM VARYING STUDENT-COUNT FROM 1 BY 1 UNTIL STUDENT-COUNT >
                                         999 OR S-C-ID(STUDENT-COUNT) = 0
+      *Clear both records' course tables before filling - otherwise a
+      *student with fewer courses than a previously-processed student
+      *keeps that student's stale trailing label/coef/grade in the
+      *unused slots (extract.dat and student.idx both affected).
+         INITIALIZE REC-ST-OUTPUT
+         INITIALIZE REC-STUD-IDX
          MOVE S-C-ID(STUDENT-COUNT) TO R-S-KEY-OUT
          MOVE S-LASTNAME(STUDENT-COUNT) TO R-LASTNAME-OUT
          MOVE S-FIRSTNAME(STUDENT-COUNT) TO R-FIRSTNAME-OUT
          MOVE S-AGE(STUDENT-COUNT) TO R-AGE-OUT
+         MOVE S-C-ID(STUDENT-COUNT) TO IDX-S-KEY
+         MOVE S-LASTNAME(STUDENT-COUNT) TO IDX-LASTNAME
+         MOVE S-FIRSTNAME(STUDENT-COUNT) TO IDX-FIRSTNAME
+         MOVE S-AGE(STUDENT-COUNT) TO IDX-AGE
 
       *Save student ID in STUDENT-AV-TBL table
       *   MOVE S-C-ID(STUDENT-COUNT) TO AV-ST-ID(STUDENT-COUNT)
@@ -190,6 +432,9 @@
            MOVE C-LABEL(COURSE-COUNT) TO R-LABEL-OUT(WS-LACOGR-IDX)
            MOVE C-COEF(COURSE-COUNT) TO R-COEF-OUT(WS-LACOGR-IDX)
            MOVE C-GRADE(COURSE-COUNT) TO R-GRADE-OUT(WS-LACOGR-IDX)
+           MOVE C-LABEL(COURSE-COUNT) TO IDX-C-LABEL(WS-LACOGR-IDX)
+           MOVE C-COEF(COURSE-COUNT) TO IDX-C-COEF(WS-LACOGR-IDX)
+           MOVE C-GRADE(COURSE-COUNT) TO IDX-C-GRADE(WS-LACOGR-IDX)
 
       *Accumulate student average in WS-TTL-COEFGR variable
            MULTIPLY C-COEF(COURSE-COUNT) BY C-GRADE(COURSE-COUNT) GIVING
@@ -203,23 +448,37 @@
          END-PERFORM
 
       *Calculate student total average
-         DIVIDE WS-TTL-COEFGR BY WS-TTL-COEF GIVING 
+         DIVIDE WS-TTL-COEFGR BY WS-TTL-COEF GIVING
                                         S-AVERAGE(STUDENT-COUNT) ROUNDED
+         MOVE S-AVERAGE(STUDENT-COUNT) TO IDX-AVERAGE
 
          WRITE REC-ST-OUTPUT
-         IF F-OUTPUT-STATUS-OK THEN
+         IF F-EXTRACT-STATUS-OK THEN
             CONTINUE
-         ELSE 
-            DISPLAY 'ERROR filing output record'
-            CLOSE F-OUTPUT
+         ELSE
+            DISPLAY 'ERROR filing extract record'
+            CLOSE F-EXTRACT F-STUDIDX
+            STOP RUN
+         END-IF
+
+         WRITE REC-STUD-IDX
+         IF NOT F-STUDIDX-STATUS-OK THEN
+            DISPLAY 'ERROR filing student.idx record'
+            CLOSE F-EXTRACT F-STUDIDX
             STOP RUN
          END-IF
        END-PERFORM.
 
-      *Close output file
-       CLOSE F-OUTPUT
+      *Close extract file
+       CLOSE F-EXTRACT
+       CLOSE F-STUDIDX
+
+      *Open the bulletin output file once for the whole run - the
+      *sorted rosters below and the bulletin/trailer further down all
+      *write to it in sequence.
+       OPEN OUTPUT F-OUTPUT.
 
-      *Save number of students in WS-NUM-OF-ST 
+      *Save number of students in WS-NUM-OF-ST
        SUBTRACT 1 FROM STUDENT-COUNT.
        MOVE STUDENT-COUNT TO WS-NUM-OF-ST.
 
@@ -259,6 +518,7 @@
        SORT STUDENT DESCENDING S-LASTNAME S-FIRSTNAME.
 
        PERFORM PARA-DISP-ST-TBL.
+       PERFORM PARA-FILE-ST-NAME.
 
       *Sort STUDENT table by student average in descending order and
       *display
@@ -267,6 +527,7 @@
        SORT STUDENT DESCENDING S-AVERAGE.
 
        PERFORM PARA-DISP-ST-TBL.
+       PERFORM PARA-FILE-ST-AVG.
 
       *Generate final report card
        PERFORM VARYING STUDENT-COUNT FROM 1 BY 1 UNTIL STUDENT-COUNT >
@@ -275,19 +536,22 @@
          MOVE S-C-ID(STUDENT-COUNT) TO ST-REPCARD-ID(STUDENT-COUNT) 
          MOVE S-LASTNAME(STUDENT-COUNT) TO ST-REPCARD-LN(STUDENT-COUNT)
          MOVE S-FIRSTNAME(STUDENT-COUNT) TO ST-REPCARD-FN(STUDENT-COUNT)
-         MOVE S-AVERAGE(STUDENT-COUNT) TO ST-REPCARD-AV(STUDENT-COUNT) 
+         MOVE S-AVERAGE(STUDENT-COUNT) TO ST-REPCARD-AV(STUDENT-COUNT)
+         MOVE S-TERM(STUDENT-COUNT) TO ST-REPCARD-TERM(STUDENT-COUNT)
 
-      *Keep looping until student ids match                                                     
+      *Keep looping until student ids match
          PERFORM VARYING WS-LACOGR-IDX FROM 1 BY 1 UNTIL
                            S-C-ID(STUDENT-COUNT) = C-S-ID(WS-LACOGR-IDX)
            CONTINUE
-         END-PERFORM     
+         END-PERFORM
 
       *MOVE fields from DATA-COURS table to CLASS-REPORT-CARD table
          MOVE 1 TO WS-ST-REPCARD-IDX1
-         PERFORM WS-NUM-OF-MATERIALS TIMES 
-         MOVE C-GRADE(WS-LACOGR-IDX) TO 
+         PERFORM WS-NUM-OF-MATERIALS TIMES
+         MOVE C-GRADE(WS-LACOGR-IDX) TO
                        ST-REPCARD-AVC(STUDENT-COUNT,WS-ST-REPCARD-IDX1)
+         MOVE C-ABSENT(WS-LACOGR-IDX) TO
+                      ST-REPCARD-ABSC(STUDENT-COUNT,WS-ST-REPCARD-IDX1)
          ADD 1 TO WS-ST-REPCARD-IDX1 WS-LACOGR-IDX
          END-PERFORM
 
@@ -312,29 +576,8 @@
          DIVIDE WS-MATERIAL-AV BY WS-NUM-OF-ST GIVING WS-MATERIAL-AV
                                                                  ROUNDED
 
-     
-         EVALUATE WS-ST-REPCARD-IDX2
-                  WHEN 1
-                       MOVE WS-MATERIAL-AV TO CLASSE-AV-C1
-                  WHEN 2 
-                       MOVE WS-MATERIAL-AV TO CLASSE-AV-C2
-                  WHEN 3 
-                       MOVE WS-MATERIAL-AV TO CLASSE-AV-C3
-                  WHEN 4 
-                       MOVE WS-MATERIAL-AV TO CLASSE-AV-C4
-                  WHEN 5 
-                       MOVE WS-MATERIAL-AV TO CLASSE-AV-C5
-                  WHEN 6 
-                       MOVE WS-MATERIAL-AV TO CLASSE-AV-C6
-                  WHEN 7 
-                       MOVE WS-MATERIAL-AV TO CLASSE-AV-C7
-                  WHEN 8 
-                       MOVE WS-MATERIAL-AV TO CLASSE-AV-C8
-                  WHEN 9 
-                       MOVE WS-MATERIAL-AV TO CLASSE-AV-C9
-                  
-         END-EVALUATE
-       
+         MOVE WS-MATERIAL-AV TO CLASSE-AV-COURS(WS-ST-REPCARD-IDX2)
+
        END-PERFORM.
 
        DISPLAY ' '.
@@ -343,7 +586,7 @@
        DISPLAY WS-ASTERIX-LINE.
        DISPLAY ' '.
 
-       DISPLAY 'ID  NOM     PRENOM    MOYENNE  ' WITH NO ADVANCING.
+       DISPLAY 'ID  NOM     PRENOM    MOYENNE  TERM  ' WITH NO ADVANCING.
        MOVE 1 TO WS-ST-REPCARD-IDX1.
 
        PERFORM WS-NUM-OF-MATERIALS TIMES
@@ -360,18 +603,26 @@
          DISPLAY ST-REPCARD-LN(WS-ST-REPCARD-IDX1) ' ' WITH NO ADVANCING   
          DISPLAY ST-REPCARD-FN(WS-ST-REPCARD-IDX1) '    ' WITH NO 
                                                                ADVANCING  
-         DISPLAY ST-REPCARD-AV(WS-ST-REPCARD-IDX1) '    ' WITH NO 
+         DISPLAY ST-REPCARD-AV(WS-ST-REPCARD-IDX1) '    ' WITH NO
+                                                               ADVANCING
+         DISPLAY ST-REPCARD-TERM(WS-ST-REPCARD-IDX1) '     ' WITH NO
                                                                ADVANCING
 
          PERFORM VARYING WS-ST-REPCARD-IDX2 FROM 1 BY 1 UNTIL
                                 WS-ST-REPCARD-IDX2 > WS-NUM-OF-MATERIALS
-         DISPLAY 
-          ST-REPCARD-AVC(WS-ST-REPCARD-IDX1,WS-ST-REPCARD-IDX2) '   '
+         DISPLAY
+           ST-REPCARD-AVC(WS-ST-REPCARD-IDX1,WS-ST-REPCARD-IDX2)
                                                        WITH NO ADVANCING
+         IF ST-REPCARD-ABSC(WS-ST-REPCARD-IDX1,WS-ST-REPCARD-IDX2) = 1
+                                                                  THEN
+            DISPLAY '(ABS)' WITH NO ADVANCING
+         ELSE
+            DISPLAY '     ' WITH NO ADVANCING
+         END-IF
          END-PERFORM
 
          DISPLAY ' '
-       
+
        END-PERFORM.
 
        DISPLAY ' '.
@@ -380,53 +631,14 @@
 
        PERFORM VARYING WS-ST-REPCARD-IDX1 FROM 1 by 1 UNTIL
                                 WS-ST-REPCARD-IDX1 > WS-NUM-OF-MATERIALS
-         EVALUATE WS-ST-REPCARD-IDX1
-           WHEN 1
-             IF WS-ST-REPCARD-IDX1 = WS-NUM-OF-MATERIALS
-                DISPLAY CLASSE-AV-C1 
-             ELSE 
-                DISPLAY CLASSE-AV-C1 '   ' WITH NO ADVANCING
-             END-IF
-           WHEN 2 
-                IF WS-ST-REPCARD-IDX1 = WS-NUM-OF-MATERIALS
-                   DISPLAY CLASSE-AV-C2 
-                ELSE 
-                   DISPLAY CLASSE-AV-C2 '   ' WITH NO ADVANCING
-                END-IF
-           WHEN 3 
-                IF WS-ST-REPCARD-IDX1 = WS-NUM-OF-MATERIALS
-                   DISPLAY CLASSE-AV-C3 
-                ELSE 
-                   DISPLAY CLASSE-AV-C3 '   ' WITH NO ADVANCING
-                END-IF
-           WHEN 4 
-                IF WS-ST-REPCARD-IDX1 = WS-NUM-OF-MATERIALS
-                   DISPLAY CLASSE-AV-C4 
-                ELSE 
-                   DISPLAY CLASSE-AV-C4 '   ' WITH NO ADVANCING
-                END-IF
-       
-           WHEN 5 
-                IF WS-ST-REPCARD-IDX1 = WS-NUM-OF-MATERIALS
-                   DISPLAY CLASSE-AV-C5 
-                ELSE 
-                   DISPLAY CLASSE-AV-C5 '   ' WITH NO ADVANCING
-                END-IF
-           WHEN 6 
-                DISPLAY CLASSE-AV-C6 '   ' 
-           WHEN OTHER
-                NEXT SENTENCE
-         END-EVALUATE
+         IF WS-ST-REPCARD-IDX1 = WS-NUM-OF-MATERIALS
+            DISPLAY CLASSE-AV-COURS(WS-ST-REPCARD-IDX1)
+         ELSE
+            DISPLAY CLASSE-AV-COURS(WS-ST-REPCARD-IDX1) '   '
+                                                       WITH NO ADVANCING
+         END-IF
        END-PERFORM.
 
-
-       
-      * DISPLAY CLASSE-AV-C1 '   ' CLASSE-AV-C2 '   ' CLASSE-AV-C3 WITH
-      *                                                     NO ADVANCING.
-      * DISPLAY '   ' CLASSE-AV-C4 '   ' CLASSE-AV-C5 '   ' WITH NO
-      *                                                        ADVANCING.
-      * DISPLAY CLASSE-AV-C6.                            
-      * 
        DISPLAY WS-ASTERIX-LINE.
        
        PERFORM VARYING WS-ST-REPCARD-IDX1 FROM 1 by 1 UNTIL
@@ -441,8 +653,7 @@
        DISPLAY 'NOMBRE DE COURS =>  ' WS-NUM-OF-MATERIALS.
        COMPUTE WS-MULTI-INT = WS-NUM-OF-ST * WS-NUM-OF-MATERIALS.
        DISPLAY 'NOMBRE DE NOTES =>  ' WS-MULTI-INT.
-       
-       OPEN OUTPUT F-OUTPUT.
+
        MOVE WS-ASTERIX-LINE TO REC-F-OUTPUT.
        WRITE REC-F-OUTPUT.
        MOVE '                             BULLETIN DE NOTES' TO 
@@ -451,8 +662,8 @@
        MOVE WS-ASTERIX-LINE TO REC-F-OUTPUT.
        WRITE REC-F-OUTPUT.
 
-       MOVE 'ID  NOM     PRENOM    MOYENNE  ' TO REC-F-OUTPUT.
-       MOVE 31 TO WS-OUTFILE-STCLN.
+       MOVE 'ID  NOM     PRENOM    MOYENNE  TERM  ' TO REC-F-OUTPUT.
+       MOVE 37 TO WS-OUTFILE-STCLN.
        MOVE 1 TO WS-ST-REPCARD-IDX1.
        MOVE LENGTH OF C-CODE TO WS-OUTPUT-FILE.
 
@@ -499,10 +710,15 @@
                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
          ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
          ADD 3 TO WS-OUTFILE-STCLN
-         
+         MOVE 1 TO WS-OUTPUT-FILE
+         MOVE ST-REPCARD-TERM(WS-ST-REPCARD-IDX1) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 5 TO WS-OUTFILE-STCLN
+
          PERFORM VARYING WS-ST-REPCARD-IDX2 FROM 1 BY 1 UNTIL
                                 WS-ST-REPCARD-IDX2 > WS-NUM-OF-MATERIALS
-           MOVE 2 TO WS-OUTPUT-FILE 
+           MOVE 2 TO WS-OUTPUT-FILE
            MOVE ST-REPCARD-AVC(WS-ST-REPCARD-IDX1,WS-ST-REPCARD-IDX2)
                 (1:2) TO REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
            ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
@@ -513,11 +729,16 @@
            MOVE ST-REPCARD-AVC(WS-ST-REPCARD-IDX1,WS-ST-REPCARD-IDX2)
                 (3:2) TO REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
            ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-           ADD 3 TO WS-OUTFILE-STCLN
+           IF ST-REPCARD-ABSC(WS-ST-REPCARD-IDX1,WS-ST-REPCARD-IDX2) = 1
+                                                                   THEN
+              MOVE 'A' TO REC-F-OUTPUT(WS-OUTFILE-STCLN:1)
+           END-IF
+           ADD 1 TO WS-OUTFILE-STCLN
+           ADD 2 TO WS-OUTFILE-STCLN
          END-PERFORM
-         
+
          WRITE REC-F-OUTPUT
-       
+
        END-PERFORM.
 
        MOVE SPACES TO REC-F-OUTPUT.
@@ -539,117 +760,266 @@
 
        PERFORM VARYING WS-ST-REPCARD-IDX1 FROM 1 by 1 UNTIL
                                 WS-ST-REPCARD-IDX1 > WS-NUM-OF-MATERIALS
-         EVALUATE WS-ST-REPCARD-IDX1
-           WHEN 1 
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C1(1:2) TO
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 1 TO WS-OUTPUT-FILE
-                MOVE '.' TO 
-                           REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C1(3:2) TO 
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                ADD 3 TO WS-OUTFILE-STCLN
-           WHEN 2 
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C2(1:2) TO
+         MOVE 2 TO WS-OUTPUT-FILE
+         MOVE CLASSE-AV-COURS(WS-ST-REPCARD-IDX1)(1:2) TO
                           REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 1 TO WS-OUTPUT-FILE
-                MOVE '.' TO 
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         MOVE 1 TO WS-OUTPUT-FILE
+         MOVE '.' TO
                            REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C2(3:2) TO 
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                ADD 3 TO WS-OUTFILE-STCLN
-           WHEN 3 
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C3(1:2) TO
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 1 TO WS-OUTPUT-FILE
-                MOVE '.' TO 
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C3(3:2) TO 
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                ADD 3 TO WS-OUTFILE-STCLN
-           WHEN 4 
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C4(1:2) TO
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 1 TO WS-OUTPUT-FILE
-                MOVE '.' TO 
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C4(3:2) TO 
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                ADD 3 TO WS-OUTFILE-STCLN
-           WHEN 5 
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C5(1:2) TO
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 1 TO WS-OUTPUT-FILE
-                MOVE '.' TO 
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C5(3:2) TO 
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                ADD 3 TO WS-OUTFILE-STCLN
-           WHEN 6
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C6(1:2) TO
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 1 TO WS-OUTPUT-FILE
-                MOVE '.' TO 
-                          REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                MOVE 2 TO WS-OUTPUT-FILE
-                MOVE CLASSE-AV-C6(3:2) TO 
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         MOVE 2 TO WS-OUTPUT-FILE
+         MOVE CLASSE-AV-COURS(WS-ST-REPCARD-IDX1)(3:2) TO
                           REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
-                ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
-                ADD 3 TO WS-OUTFILE-STCLN
-           WHEN OTHER 
-                NEXT SENTENCE
-         END-EVALUATE
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 3 TO WS-OUTFILE-STCLN
        END-PERFORM.
 
        WRITE REC-F-OUTPUT.
        MOVE WS-ASTERIX-LINE TO REC-F-OUTPUT.
        WRITE REC-F-OUTPUT.
 
-       MOVE "NOMBRE D'ELEVES =>  " TO REC-F-OUTPUT.
-       MOVE WS-NUM-OF-ST TO REC-F-OUTPUT(20:3).
-       WRITE REC-F-OUTPUT.
+       PERFORM PARA-EXCEPT-REPORT.
 
-       MOVE 'NOMBRE DE COURS =>  ' TO REC-F-OUTPUT.
-       MOVE WS-NUM-OF-MATERIALS TO REC-F-OUTPUT(20:2).
-       WRITE REC-F-OUTPUT.
+      *Checksum = sum of every student's S-AVERAGE, a cheap way for a
+      *downstream reader to tell output.dat was not truncated or
+      *corrupted in transit.
+       MOVE 0 TO WS-CHECKSUM.
+       PERFORM VARYING WS-ST-REPCARD-IDX1 FROM 1 BY 1 UNTIL
+                                       WS-ST-REPCARD-IDX1 > WS-NUM-OF-ST
+         ADD ST-REPCARD-AV(WS-ST-REPCARD-IDX1) TO WS-CHECKSUM
+       END-PERFORM.
 
-       MOVE 'NOMBRE DE NOTES =>  ' TO REC-F-OUTPUT.
-       COMPUTE WS-MULTI-INT = WS-NUM-OF-ST * WS-NUM-OF-MATERIALS.
-       MOVE WS-MULTI-INT TO REC-F-OUTPUT(20:3).
-       WRITE REC-F-OUTPUT.
+      *Written last so a downstream reconciliation job can read the
+      *trailer straight off the end of output.dat (request 007).
+      *TRL-COURSE-COUNT mirrors the console's "NOMBRE DE COURS" label
+      *(WS-NUM-OF-MATERIALS, the curriculum size every student shares
+      *- the same field the BULLETIN DE NOTES section above uses to
+      *size its own course columns) while TRL-NOTE-COUNT is the
+      *running total of individual grade entries across the whole
+      *file (COURSE-COUNT) - the two are deliberately different
+      *counts, not the same number written twice.
+       MOVE SPACES TO REC-F-OUTPUT-TRAILER.
+       MOVE 'TRAILER' TO TRL-ID.
+       MOVE WS-NUM-OF-ST TO TRL-STUDENT-COUNT.
+       MOVE WS-NUM-OF-MATERIALS TO TRL-COURSE-COUNT.
+       MOVE COURSE-COUNT TO TRL-NOTE-COUNT.
+       MOVE WS-CHECKSUM TO TRL-CHECKSUM.
+       WRITE REC-F-OUTPUT-TRAILER.
+
+      *Run completed cleanly - clear the checkpoint so the next run
+      *starts fresh instead of mistakenly resuming from a stale one.
+       PERFORM PARA-CHECKPOINT-CLEAR.
 
        CLOSE F-OUTPUT.
 
        STOP RUN.
 
+      *Pass/fail and at-risk-student exception report (request 006) -
+      *a student is flagged if their overall average or any single
+      *course average falls below WS-PASSING-MARK. Listed on its own,
+      *separate from the full bulletin above.
+       PARA-EXCEPT-REPORT.
+       MOVE 0 TO WS-AT-RISK-CNT.
+       MOVE WS-ASTERIX-LINE TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+       MOVE '          PASS/FAIL AND AT-RISK STUDENT REPORT' TO
+                                                       REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+       MOVE WS-ASTERIX-LINE TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+       MOVE 'PASSING MARK: ' TO REC-F-OUTPUT.
+       MOVE WS-PASSING-MARK(1:2) TO REC-F-OUTPUT(15:2).
+       MOVE '.' TO REC-F-OUTPUT(17:1).
+       MOVE WS-PASSING-MARK(3:2) TO REC-F-OUTPUT(18:2).
+       WRITE REC-F-OUTPUT.
+       MOVE SPACES TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+       MOVE 'ID  LAST    FIRST   AVERAGE  STATUS    FAILING COURSES' TO
+                                                       REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+
+       PERFORM VARYING WS-ST-REPCARD-IDX1 FROM 1 BY 1 UNTIL
+                                       WS-ST-REPCARD-IDX1 > WS-NUM-OF-ST
+         MOVE 'N' TO WS-AT-RISK-FLAG
+         IF ST-REPCARD-AV(WS-ST-REPCARD-IDX1) < WS-PASSING-MARK THEN
+            MOVE 'Y' TO WS-AT-RISK-FLAG
+         END-IF
+      *A student failing any single course is also AT RISK (request
+      *006), not just one failing their overall average - checked
+      *here, ahead of the STATUS column below, so STATUS and the
+      *FAILING COURSES list it precedes never contradict each other.
+         PERFORM VARYING WS-ST-REPCARD-IDX2 FROM 1 BY 1 UNTIL
+                                WS-ST-REPCARD-IDX2 > WS-NUM-OF-MATERIALS
+           IF ST-REPCARD-AVC(WS-ST-REPCARD-IDX1,WS-ST-REPCARD-IDX2)
+                                                  < WS-PASSING-MARK THEN
+              MOVE 'Y' TO WS-AT-RISK-FLAG
+           END-IF
+         END-PERFORM
+
+         MOVE SPACES TO REC-F-OUTPUT
+         MOVE 1 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF ST-REPCARD-ID TO WS-OUTPUT-FILE
+         MOVE ST-REPCARD-ID(WS-ST-REPCARD-IDX1) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 2 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF ST-REPCARD-LN TO WS-OUTPUT-FILE
+         MOVE ST-REPCARD-LN(WS-ST-REPCARD-IDX1) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 1 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF ST-REPCARD-FN TO WS-OUTPUT-FILE
+         MOVE ST-REPCARD-FN(WS-ST-REPCARD-IDX1) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 2 TO WS-OUTFILE-STCLN
+         MOVE 2 TO WS-OUTPUT-FILE
+         MOVE ST-REPCARD-AV(WS-ST-REPCARD-IDX1)(1:2) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         MOVE 1 TO WS-OUTPUT-FILE
+         MOVE '.' TO REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         MOVE 2 TO WS-OUTPUT-FILE
+         MOVE ST-REPCARD-AV(WS-ST-REPCARD-IDX1)(3:2) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 3 TO WS-OUTFILE-STCLN
+
+         IF WS-AT-RISK THEN
+            MOVE 'AT RISK' TO REC-F-OUTPUT(WS-OUTFILE-STCLN:7)
+            ADD 1 TO WS-AT-RISK-CNT
+         ELSE
+            MOVE 'PASS   ' TO REC-F-OUTPUT(WS-OUTFILE-STCLN:7)
+         END-IF
+         ADD 7 TO WS-OUTFILE-STCLN
+         ADD 4 TO WS-OUTFILE-STCLN
+
+         PERFORM VARYING WS-ST-REPCARD-IDX2 FROM 1 BY 1 UNTIL
+                                WS-ST-REPCARD-IDX2 > WS-NUM-OF-MATERIALS
+           IF ST-REPCARD-AVC(WS-ST-REPCARD-IDX1,WS-ST-REPCARD-IDX2)
+                                                  < WS-PASSING-MARK THEN
+              MOVE C-CODE(WS-ST-REPCARD-IDX2) TO
+                   REC-F-OUTPUT(WS-OUTFILE-STCLN:LENGTH OF C-CODE)
+              ADD LENGTH OF C-CODE TO WS-OUTFILE-STCLN
+              ADD 1 TO WS-OUTFILE-STCLN
+           END-IF
+         END-PERFORM
+
+         WRITE REC-F-OUTPUT
+       END-PERFORM.
+
+       MOVE SPACES TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+       MOVE 'TOTAL AT-RISK STUDENTS =>  ' TO REC-F-OUTPUT.
+       MOVE WS-AT-RISK-CNT TO REC-F-OUTPUT(28:3).
+       WRITE REC-F-OUTPUT.
+
+      *Restore STUDENT/DATA-COURS from a prior checkpoint, if one
+      *exists, before the main input.dat read loop starts. A missing
+      *or empty checkpoint.dat just leaves WS-CKPT-REC-SEQ at zero,
+      *which is a no-op for the loop - a normal full run.
+       PARA-CHECKPOINT-RESTORE.
+       OPEN INPUT F-CHECKPOINT.
+       IF F-CHECKPOINT-STATUS-OK THEN
+          READ F-CHECKPOINT
+            AT END
+               CONTINUE
+            NOT AT END
+               MOVE CKPT-REC-SEQ TO WS-CKPT-REC-SEQ
+               MOVE CKPT-STUDENT-COUNT TO WS-CKPT-STUDENT-COUNT
+               DISPLAY 'RESUMING FROM CHECKPOINT AFTER INPUT RECORD '
+                                                        WS-CKPT-REC-SEQ
+               DISPLAY '  (' WS-CKPT-STUDENT-COUNT ' STUDENT(S) '
+                                            'ALREADY ON RECORD)'
+
+               PERFORM WS-CKPT-STUDENT-COUNT TIMES
+                 READ F-CHECKPOINT
+                   AT END
+                      CONTINUE
+                   NOT AT END
+                      ADD 1 TO STUDENT-COUNT
+                      MOVE CKPT-S-KEY TO S-C-ID(STUDENT-COUNT)
+                      MOVE CKPT-S-LASTNAME TO S-LASTNAME(STUDENT-COUNT)
+                      MOVE CKPT-S-FIRSTNAME TO
+                                          S-FIRSTNAME(STUDENT-COUNT)
+                      MOVE CKPT-S-AGE TO S-AGE(STUDENT-COUNT)
+                      MOVE CKPT-S-TERM TO S-TERM(STUDENT-COUNT)
+
+                      PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1 UNTIL
+                              WS-CKPT-IDX > 20
+                              OR CKPT-C-LABEL(WS-CKPT-IDX) = SPACES
+                        ADD 1 TO COURSE-COUNT
+                        MOVE S-C-ID(STUDENT-COUNT) TO
+                                                 C-S-ID(COURSE-COUNT)
+                        MOVE CKPT-C-LABEL(WS-CKPT-IDX) TO
+                                                 C-LABEL(COURSE-COUNT)
+                        MOVE CKPT-C-COEF(WS-CKPT-IDX) TO
+                                                 C-COEF(COURSE-COUNT)
+                        MOVE CKPT-C-GRADE(WS-CKPT-IDX) TO
+                                                 C-GRADE(COURSE-COUNT)
+                        MOVE CKPT-C-ABSENT(WS-CKPT-IDX) TO
+                                                 C-ABSENT(COURSE-COUNT)
+                        MOVE WS-CKPT-IDX TO C-ID2(COURSE-COUNT)
+                      END-PERFORM
+                 END-READ
+               END-PERFORM
+          END-READ
+          CLOSE F-CHECKPOINT
+       END-IF.
+
+      *Snapshot every completed student into checkpoint.dat, plus a
+      *control record giving the input.dat position the snapshot is
+      *good up to. Called only at student boundaries (never mid-
+      *student), so a restore never has to guess how many courses of
+      *the last student it already has.
+       PARA-CHECKPOINT-SAVE.
+       OPEN OUTPUT F-CHECKPOINT.
+
+       MOVE SPACES TO REC-CHECKPOINT.
+       MOVE 'C' TO CKPT-TYPE.
+       COMPUTE CKPT-REC-SEQ = WS-VALID-REC-SEQ - 1.
+       MOVE STUDENT-COUNT TO CKPT-STUDENT-COUNT.
+       MOVE COURSE-COUNT TO CKPT-COURSE-COUNT.
+       WRITE REC-CHECKPOINT.
+
+       PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1 UNTIL
+                                          WS-CKPT-IDX > STUDENT-COUNT
+         MOVE SPACES TO REC-CHECKPOINT
+         MOVE 'S' TO CKPT-TYPE
+         MOVE S-C-ID(WS-CKPT-IDX) TO CKPT-S-KEY
+         MOVE S-LASTNAME(WS-CKPT-IDX) TO CKPT-S-LASTNAME
+         MOVE S-FIRSTNAME(WS-CKPT-IDX) TO CKPT-S-FIRSTNAME
+         MOVE S-AGE(WS-CKPT-IDX) TO CKPT-S-AGE
+         MOVE S-TERM(WS-CKPT-IDX) TO CKPT-S-TERM
+
+         MOVE 1 TO WS-CKPT-CRS-IDX
+         PERFORM VARYING WS-CKPT-CRS-SRC FROM 1 BY 1 UNTIL
+                                     WS-CKPT-CRS-SRC > COURSE-COUNT
+           IF C-S-ID(WS-CKPT-CRS-SRC) = S-C-ID(WS-CKPT-IDX) THEN
+              MOVE C-LABEL(WS-CKPT-CRS-SRC) TO
+                                      CKPT-C-LABEL(WS-CKPT-CRS-IDX)
+              MOVE C-COEF(WS-CKPT-CRS-SRC) TO
+                                      CKPT-C-COEF(WS-CKPT-CRS-IDX)
+              MOVE C-GRADE(WS-CKPT-CRS-SRC) TO
+                                      CKPT-C-GRADE(WS-CKPT-CRS-IDX)
+              MOVE C-ABSENT(WS-CKPT-CRS-SRC) TO
+                                      CKPT-C-ABSENT(WS-CKPT-CRS-IDX)
+              ADD 1 TO WS-CKPT-CRS-IDX
+           END-IF
+         END-PERFORM
+
+         WRITE REC-CHECKPOINT
+       END-PERFORM.
+
+       CLOSE F-CHECKPOINT.
+
+      *Truncate checkpoint.dat once the run finishes cleanly.
+       PARA-CHECKPOINT-CLEAR.
+       OPEN OUTPUT F-CHECKPOINT.
+       CLOSE F-CHECKPOINT.
+
        PARA-MATERIAL-AV.
        PERFORM VARYING WS-ST-REPCARD-IDX1 FROM 1 BY 1 UNTIL
                                   WS-ST-REPCARD-IDX1 > WS-NUM-OF-ST
@@ -667,15 +1037,133 @@
          DISPLAY '   ' S-FIRSTNAME(STUDENT-COUNT) '   ' WITH NO
                                                                ADVANCING
          DISPLAY S-AGE(STUDENT-COUNT) '      ' WITH NO ADVANCING
-         DISPLAY S-AVERAGE(STUDENT-COUNT) 
+         DISPLAY S-AVERAGE(STUDENT-COUNT)
+       END-PERFORM.
+
+      *File the name-sorted roster to output.dat (request 005) so the
+      *two console rosters above also survive the run, not just the
+      *final bulletin.
+       PARA-FILE-ST-NAME.
+       MOVE WS-ASTERIX-LINE TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+       MOVE '          ROSTER SORTED BY LAST/FIRST NAME (DESCENDING)'
+                                                     TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+       MOVE WS-ASTERIX-LINE TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+       MOVE 'ID  LAST    FIRST   AGE  AVERAGE' TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+
+       PERFORM VARYING STUDENT-COUNT FROM 1 BY 1 UNTIL STUDENT-COUNT >
+                                        999 OR S-C-ID(STUDENT-COUNT) = 0
+         MOVE SPACES TO REC-F-OUTPUT
+         MOVE 1 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF S-C-ID TO WS-OUTPUT-FILE
+         MOVE S-C-ID(STUDENT-COUNT) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 2 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF S-LASTNAME TO WS-OUTPUT-FILE
+         MOVE S-LASTNAME(STUDENT-COUNT) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 1 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF S-FIRSTNAME TO WS-OUTPUT-FILE
+         MOVE S-FIRSTNAME(STUDENT-COUNT) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 2 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF S-AGE TO WS-OUTPUT-FILE
+         MOVE S-AGE(STUDENT-COUNT) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 2 TO WS-OUTFILE-STCLN
+         MOVE 2 TO WS-OUTPUT-FILE
+         MOVE S-AVERAGE(STUDENT-COUNT)(1:2) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         MOVE 1 TO WS-OUTPUT-FILE
+         MOVE '.' TO REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         MOVE 2 TO WS-OUTPUT-FILE
+         MOVE S-AVERAGE(STUDENT-COUNT)(3:2) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+
+         WRITE REC-F-OUTPUT
        END-PERFORM.
 
+       MOVE SPACES TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+
+      *File the average-sorted roster to output.dat with a computed
+      *class rank (request 005) - the table is already sorted
+      *descending by S-AVERAGE, so table position is the rank.
+       PARA-FILE-ST-AVG.
+       MOVE WS-ASTERIX-LINE TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+       MOVE '     ROSTER SORTED BY AVERAGE (DESCENDING) - WITH RANK'
+                                                     TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+       MOVE WS-ASTERIX-LINE TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+       MOVE 'RANG ID  LAST    FIRST   AGE  AVERAGE' TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+
+       MOVE 1 TO WS-RANK.
+       PERFORM VARYING STUDENT-COUNT FROM 1 BY 1 UNTIL STUDENT-COUNT >
+                                        999 OR S-C-ID(STUDENT-COUNT) = 0
+         MOVE SPACES TO REC-F-OUTPUT
+         MOVE 1 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF WS-RANK TO WS-OUTPUT-FILE
+         MOVE WS-RANK TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 2 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF S-C-ID TO WS-OUTPUT-FILE
+         MOVE S-C-ID(STUDENT-COUNT) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 2 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF S-LASTNAME TO WS-OUTPUT-FILE
+         MOVE S-LASTNAME(STUDENT-COUNT) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 1 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF S-FIRSTNAME TO WS-OUTPUT-FILE
+         MOVE S-FIRSTNAME(STUDENT-COUNT) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 2 TO WS-OUTFILE-STCLN
+         MOVE LENGTH OF S-AGE TO WS-OUTPUT-FILE
+         MOVE S-AGE(STUDENT-COUNT) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         ADD 2 TO WS-OUTFILE-STCLN
+         MOVE 2 TO WS-OUTPUT-FILE
+         MOVE S-AVERAGE(STUDENT-COUNT)(1:2) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         MOVE 1 TO WS-OUTPUT-FILE
+         MOVE '.' TO REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+         ADD WS-OUTPUT-FILE TO WS-OUTFILE-STCLN
+         MOVE 2 TO WS-OUTPUT-FILE
+         MOVE S-AVERAGE(STUDENT-COUNT)(3:2) TO
+                         REC-F-OUTPUT(WS-OUTFILE-STCLN:WS-OUTPUT-FILE)
+
+         WRITE REC-F-OUTPUT
+         ADD 1 TO WS-RANK
+       END-PERFORM.
+
+       MOVE SPACES TO REC-F-OUTPUT.
+       WRITE REC-F-OUTPUT.
+
        PARA-STUDENT-REC.
        ADD 1 TO STUDENT-COUNT.
        MOVE STUDENT-COUNT TO S-C-ID(STUDENT-COUNT).
        MOVE R-LASTNAME TO S-LASTNAME(STUDENT-COUNT).
        MOVE R-FIRSTNAME TO S-FIRSTNAME(STUDENT-COUNT).
        MOVE R-AGE TO S-AGE(STUDENT-COUNT).
+       MOVE R-TERM TO S-TERM(STUDENT-COUNT).
 
        PARA-COURSE-REC.
        ADD 1 TO COURSE-COUNT.
@@ -683,7 +1171,128 @@
        MOVE R-LABEL TO C-LABEL(COURSE-COUNT).
        MOVE R-COEF TO C-COEF(COURSE-COUNT).
        MOVE R-GRADE TO C-GRADE(COURSE-COUNT).
+       MOVE R-ABSENT TO C-ABSENT(COURSE-COUNT).
        ADD 1 TO WS-NUM-OF-MATERIALS.
-       MOVE WS-NUM-OF-MATERIALS TO C-ID2(COURSE-COUNT).
+       IF WS-NUM-OF-MATERIALS > WS-MAX-MATERIALS THEN
+          DISPLAY 'ERROR: STUDENT ' S-C-ID(STUDENT-COUNT)
+               ' HAS MORE THAN ' WS-MAX-MATERIALS ' COURSES - REJECTED'
+          SUBTRACT 1 FROM COURSE-COUNT WS-NUM-OF-MATERIALS
+       ELSE
+      *C-ID2 (the course-master key's curriculum slot) comes from
+      *R-C-KEY, the actual course identity on the input line - not
+      *from WS-NUM-OF-MATERIALS, which is only this line's position
+      *within the current student's own run of course lines and says
+      *nothing about which course it actually is.
+          MOVE R-C-KEY TO C-ID2(COURSE-COUNT)
+          PERFORM PARA-CHECK-CRSMST
+       END-IF.
+
+      *Look up this curriculum slot against the course-master and
+      *flag (instead of silently accepting) any disagreement between
+      *the input line and the authoritative master entry.
+       PARA-CHECK-CRSMST.
+       MOVE C-CODE(COURSE-COUNT) TO CM-CODE.
+       READ F-CRSMST KEY IS CM-CODE
+         INVALID KEY
+            MOVE C-LABEL(COURSE-COUNT) TO CM-LABEL
+            MOVE C-COEF(COURSE-COUNT) TO CM-COEF
+            WRITE REC-CRSMST
+         NOT INVALID KEY
+            IF CM-LABEL <> C-LABEL(COURSE-COUNT)
+                                     OR CM-COEF <> C-COEF(COURSE-COUNT)
+               DISPLAY 'WARNING: COURSE ' CM-CODE
+                  ' INPUT DISAGREES WITH MASTER'
+               DISPLAY '  INPUT : ' C-LABEL(COURSE-COUNT) ' '
+                                                   C-COEF(COURSE-COUNT)
+               DISPLAY '  MASTER: ' CM-LABEL ' ' CM-COEF
+                  ' - USING MASTER VALUES'
+               MOVE CM-LABEL TO C-LABEL(COURSE-COUNT)
+               MOVE CM-COEF TO C-COEF(COURSE-COUNT)
+            END-IF
+       END-READ.
+
+      *Scan input.dat once, ahead of processing, flagging any record
+      *whose R-COEF/R-GRADE is out of range or whose course record
+      *arrives before a student record has established C-S-ID. Bad
+      *records are written to except.dat and skipped by the main
+      *read loop instead of silently corrupting the averages.
+       PARA-VALIDATE-INPUT.
+       MOVE 0 TO WS-VALID-REC-SEQ WS-VALID-HAS-STUDENT
+                 WS-VALID-EXCEPT-CNT WS-VALID-CUR-ST-BAD.
+       MOVE 0 TO WS-VALID-FLAG(1).
+       OPEN OUTPUT F-EXCEPT.
+       MOVE WS-ASTERIX-LINE TO REC-F-EXCEPT.
+       WRITE REC-F-EXCEPT.
+       MOVE '          INPUT.DAT EXCEPTION LISTING' TO REC-F-EXCEPT.
+       WRITE REC-F-EXCEPT.
+       MOVE WS-ASTERIX-LINE TO REC-F-EXCEPT.
+       WRITE REC-F-EXCEPT.
+
+       OPEN INPUT F-INPUT.
+       PERFORM UNTIL F-INPUT-STATUS-EOF
+         READ F-INPUT
+         IF F-INPUT-STATUS-OK THEN
+            ADD 1 TO WS-VALID-REC-SEQ
+            MOVE 0 TO WS-VALID-FLAG(WS-VALID-REC-SEQ)
+            IF REC-F-INPUT-2 = 01 THEN
+               SET WS-VALID-STUDENT-SEEN TO TRUE
+               MOVE 0 TO WS-VALID-CUR-ST-BAD
+               IF R-TERM <> 1 AND R-TERM <> 2 THEN
+                  SET WS-VALID-FLAG-BAD(WS-VALID-REC-SEQ) TO TRUE
+                  SET WS-VALID-CUR-STUDENT-BAD TO TRUE
+                  MOVE 'R-TERM OUT OF RANGE 1-2' TO WS-VALID-REASON
+                  PERFORM PARA-VALIDATE-REPORT
+               END-IF
+            ELSE
+               IF NOT WS-VALID-STUDENT-SEEN THEN
+                  SET WS-VALID-FLAG-BAD(WS-VALID-REC-SEQ) TO TRUE
+                  MOVE 'COURSE RECORD BEFORE ANY STUDENT RECORD'
+                                                    TO WS-VALID-REASON
+                  PERFORM PARA-VALIDATE-REPORT
+               ELSE
+                  IF WS-VALID-CUR-STUDENT-BAD THEN
+                     SET WS-VALID-FLAG-BAD(WS-VALID-REC-SEQ) TO TRUE
+                     MOVE 'COURSE RECORD FOR REJECTED STUDENT'
+                                                    TO WS-VALID-REASON
+                     PERFORM PARA-VALIDATE-REPORT
+                  ELSE
+                     IF R-COEF < 0,1 OR R-COEF > 9,9 THEN
+                        SET WS-VALID-FLAG-BAD(WS-VALID-REC-SEQ) TO TRUE
+                        MOVE 'R-COEF OUT OF RANGE 0.1-9.9'
+                                                    TO WS-VALID-REASON
+                        PERFORM PARA-VALIDATE-REPORT
+                     END-IF
+                     IF R-GRADE < 00,00 OR R-GRADE > 20,00 THEN
+                        SET WS-VALID-FLAG-BAD(WS-VALID-REC-SEQ) TO TRUE
+                        MOVE 'R-GRADE OUT OF RANGE 00.00-20.00'
+                                                    TO WS-VALID-REASON
+                        PERFORM PARA-VALIDATE-REPORT
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF
+         END-IF
+       END-PERFORM.
+       CLOSE F-INPUT.
+
+       IF WS-VALID-EXCEPT-CNT = 0 THEN
+          MOVE 'NO EXCEPTIONS FOUND' TO REC-F-EXCEPT
+          WRITE REC-F-EXCEPT
+       END-IF
+       CLOSE F-EXCEPT.
+
+       DISPLAY ' '.
+       DISPLAY 'INPUT VALIDATION: ' WS-VALID-EXCEPT-CNT
+               ' EXCEPTION(S) - SEE EXCEPT.DAT'.
+
+       PARA-VALIDATE-REPORT.
+       ADD 1 TO WS-VALID-EXCEPT-CNT.
+       MOVE SPACES TO REC-F-EXCEPT.
+       MOVE 'REC #' TO REC-F-EXCEPT(1:5).
+       MOVE WS-VALID-REC-SEQ TO REC-F-EXCEPT(7:5).
+       MOVE ' - ' TO REC-F-EXCEPT(12:3).
+       MOVE WS-VALID-REASON TO REC-F-EXCEPT(15:40).
+       WRITE REC-F-EXCEPT.
+       DISPLAY 'EXCEPTION ' REC-F-EXCEPT.
     
            
