@@ -0,0 +1,14 @@
+      *Indexed student/course transcript record, keyed by IDX-S-KEY
+      *(same shape as REC-ST-OUTPUT in student.cbl, plus IDX-AVERAGE)
+      *- shared between student.cbl (writer) and studlkup.cbl (reader)
+      *so the two stay in lock-step.
+       01  REC-STUD-IDX.
+           05 IDX-S-KEY        PIC 9(03).
+           05 IDX-LASTNAME     PIC X(07).
+           05 IDX-FIRSTNAME    PIC X(06).
+           05 IDX-AGE          PIC 9(02).
+           05 IDX-AVERAGE      PIC 99,99.
+           05 IDX-COURSES OCCURS 20 TIMES.
+              10 IDX-C-LABEL      PIC X(21).
+              10 IDX-C-COEF       PIC 9,9.
+              10 IDX-C-GRADE      PIC 99,99.
